@@ -1,7 +1,7 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 BULKLD01.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -27,10 +27,21 @@
        01  IDX                     PIC  S9(02) .
        01 LOG-COUNT PIC 9999 VALUE 1.
 
+       01  IDX-TBL.
+         03  IDX-ENTRY OCCURS 10   PIC S9(02).
+
        01 READ-DATA-TBL.
          03  READ-TBL    OCCURS  10.
            05  READ-DATA     PIC X(10).
 
+       01  WS-LOAD-ATTEMPTED       PIC S9(08) VALUE ZERO.
+       01  WS-LOAD-ACTUAL          PIC S9(08) VALUE ZERO.
+      *    WHEN CALLED AS A STEP IN A JOB STREAM, THE CONTROLLER HAS
+      *    ALREADY OPENED THE CONNECTION - DON'T RECONNECT, AND DON'T
+      *    DROP IT OUT FROM UNDER THE NEXT STEP.
+       01  WS-OWN-CONNECTION       PIC X VALUE "Y".
+           88  I-OWN-CONNECTION    VALUE "Y".
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
@@ -61,12 +72,23 @@ OCESQL  &  " $1, $2 )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(030) VALUE "DROP TABLE IF EXISTS TESTTABLE".
+OCESQL     02  FILLER PIC X(118) VALUE "INSERT INTO TESTTABLE VALUES ("
+OCESQL  &  "11,'EXTRAROW11'),(12,'EXTRAROW"
+OCESQL  &  "12'),(13,'EXTRAROW13'),(14,'EX"
+OCESQL  &  "TRAROW14'),(15,'EXTRAROW15')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(030) VALUE "DROP TABLE IF EXISTS TESTTABLE".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(030) VALUE "SELECT COUNT(*) FROM TESTTABLE".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -100,6 +122,17 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
+      *    SQLWARN1 = "W" means the result set had more rows than the
+      *    10-entry READ-DATA-TBL could hold - the extra rows were
+      *    dropped, not silently returned as part of the 10 we got.
+           IF SQLWARN1 = "W"
+               DISPLAY "*** WARNING: RESULT SET EXCEEDS HOST TABLE SIZE"
+               DISPLAY "*** ONLY THE FIRST 10 ROWS WERE RETURNED"
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
                DISPLAY READ-DATA(IDX)
            END-PERFORM.
@@ -107,32 +140,56 @@ OCESQL     END-CALL.
        PERFORM CLEANUP-DB.
 
       *    END
-           STOP RUN.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-      *    SERVER
-           MOVE  "testdb@localhost:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
-
-OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLConnect" USING
+      *    IF A CALLER (E.G. THE JOB-STREAM CONTROLLER) HAS ALREADY
+      *    CONNECTED, REUSE THAT CONNECTION INSTEAD OF OPENING A NEW
+      *    ONE - AND LEAVE IT FOR THE CALLER TO DISCONNECT.
+OCESQL     CALL "OCESQLCheckConnection" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE USERNAME
-OCESQL          BY VALUE 30
-OCESQL          BY REFERENCE PASSWD
-OCESQL          BY VALUE 10
-OCESQL          BY REFERENCE DBNAME
-OCESQL          BY VALUE 30
 OCESQL     END-CALL.
+           IF SQLCODE = ZERO
+               MOVE "N" TO WS-OWN-CONNECTION
+           ELSE
+               MOVE "Y" TO WS-OWN-CONNECTION
+
+      *        SERVER
+      *        CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD
+      *        ROTATION OR AN ENVIRONMENT CUTOVER DOESN'T NEED A
+      *        RECOMPILE. THE LITERALS BELOW ONLY COVER A DEVELOPER
+      *        WORKSTATION THAT HAS NOT SET THE OCESQL_* VARIABLES.
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               IF DBNAME = SPACE
+                   MOVE  "testdb@localhost:5432" TO DBNAME
+               END-IF
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               IF USERNAME = SPACE
+                   MOVE  "main_user" TO USERNAME
+               END-IF
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               IF PASSWD = SPACE
+                   MOVE  "password" TO PASSWD
+               END-IF
+
+OCESQL*            EXEC SQL
+OCESQL*                CONNECT :USERNAME IDENTIFIED BY :PASSWD
+OCESQL*                    USING :DBNAME
+OCESQL*            END-EXEC
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE USERNAME
+OCESQL              BY VALUE 30
+OCESQL              BY REFERENCE PASSWD
+OCESQL              BY VALUE 10
+OCESQL              BY REFERENCE DBNAME
+OCESQL              BY VALUE 30
+OCESQL         END-CALL
+           END-IF.
 
 OCESQL*    EXEC SQL
 OCESQL*        DROP TABLE IF EXISTS TESTTABLE
@@ -154,34 +211,56 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0003
 OCESQL     END-CALL.
 
-      *    INSERT ROWS USING HOST VARIABLE
+      *    BULK-LOAD ALL 10 ROWS IN ONE ROUND TRIP INSTEAD OF ONE
+      *    OCESQLExecParams PER ROW.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE D(IDX)     TO  V
-OCESQL*       EXEC SQL
-OCESQL*          INSERT INTO TESTTABLE VALUES (:IDX, :V)
-OCESQL*       END-EXEC
+               MOVE IDX TO IDX-ENTRY(IDX)
+           END-PERFORM.
+           MOVE 10 TO WS-LOAD-ATTEMPTED.
+
+OCESQL*    EXEC SQL
+OCESQL*       INSERT INTO TESTTABLE VALUES (:IDX-TBL, :TEST-TBL)
+OCESQL*       FOR 10 ROWS
+OCESQL*    END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL     CALL "OCESQLSetSQLParamsArray" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 2
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE IDX
+OCESQL          BY REFERENCE IDX-ENTRY(1)
+OCESQL          BY VALUE 10
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL     CALL "OCESQLSetSQLParamsArray" USING
 OCESQL          BY VALUE 16
 OCESQL          BY VALUE 10
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE V
+OCESQL          BY REFERENCE D(1)
+OCESQL          BY VALUE 10
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecParams" USING
+OCESQL     CALL "OCESQLExecParamsArray" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0004
 OCESQL          BY VALUE 2
+OCESQL          BY VALUE 10
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-           END-PERFORM.
+OCESQL     END-CALL.
+
+      *    SEED 5 MORE ROWS BEYOND THE 10-ROW ARRAY BULK-LOAD ABOVE SO
+      *    TESTTABLE ENDS UP WITH MORE ROWS THAN THE 10-ENTRY
+      *    READ-DATA-TBL BELOW CAN HOLD - OTHERWISE THE SQLWARN1 = "W"
+      *    TRUNCATION CHECK ABOVE IN MAIN-RTN IS NEVER ACTUALLY DRIVEN.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO TESTTABLE VALUES (11,'EXTRAROW11'),
+OCESQL*            (12,'EXTRAROW12'), (13,'EXTRAROW13'),
+OCESQL*            (14,'EXTRAROW14'), (15,'EXTRAROW15')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL     END-CALL.
+           ADD 5 TO WS-LOAD-ATTEMPTED.
 
       *    COMMIT
 OCESQL*    EXEC SQL
@@ -196,6 +275,50 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
+      *    CONTROL TOTAL: CONFIRM ALL WS-LOAD-ATTEMPTED ROWS (THE 10
+      *    ARRAY-BOUND ROWS PLUS THE 5 EXTRA SEED ROWS ABOVE) ACTUALLY
+      *    LANDED BEFORE MOVING ON, RATHER THAN FINDING OUT FROM A
+      *    DOWNSTREAM REPORT THAT COMES UP SHORT.
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE LOADCNT CURSOR FOR SELECT COUNT(*) FROM TESTTABLE
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "BULKLD01_LOADCNT" & x"00"
+OCESQL          BY REFERENCE SQ0008
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "BULKLD01_LOADCNT" & x"00"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-LOAD-ACTUAL
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "BULKLD01_LOADCNT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "BULKLD01_LOADCNT" & x"00"
+OCESQL     END-CALL.
+
+           IF WS-LOAD-ACTUAL NOT = WS-LOAD-ATTEMPTED
+               DISPLAY "*** CONTROL TOTAL MISMATCH ON TESTTABLE LOAD **"
+               DISPLAY "ROWS ATTEMPTED: " WS-LOAD-ATTEMPTED
+               DISPLAY "ROWS LANDED:    " WS-LOAD-ACTUAL
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
       ******************************************************************
        CLEANUP-DB.
       ******************************************************************
@@ -204,15 +327,20 @@ OCESQL*        DROP TABLE IF EXISTS TESTTABLE
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0005
+OCESQL          BY REFERENCE SQ0006
 OCESQL     END-CALL.
 
-OCESQL*    EXEC SQL
-OCESQL*        DISCONNECT ALL
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLDisconnect" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL     END-CALL.
+      *    ONLY DISCONNECT IF THIS PROGRAM OPENED THE CONNECTION - IF
+      *    IT'S RUNNING AS A STEP IN A JOB STREAM, THE CALLER OWNS IT
+      *    AND THE NEXT STEP STILL NEEDS IT OPEN.
+           IF I-OWN-CONNECTION
+OCESQL*        EXEC SQL
+OCESQL*            DISCONNECT ALL
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLDisconnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL         END-CALL
+           END-IF.
 
 
 
