@@ -0,0 +1,317 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 TEST-CASE-COUNT PIC 9999 VALUE 1.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  ARCH-DBNAME             PIC  X(30) VALUE SPACE.
+       01  ARCH-USERNAME           PIC  X(30) VALUE SPACE.
+       01  ARCH-PASSWD             PIC  X(10) VALUE SPACE.
+       01  LIVE-EMP-COUNT          PIC S9(08) VALUE ZERO.
+       01  ARCH-EMP-COUNT          PIC S9(08) VALUE ZERO.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(110) VALUE "INSERT INTO EMP VALUES (1,'AD"
+OCESQL  &  "AMS',500,'2018-01-10'),(2,'BAKER',600,'2019-02-02'),(3,'C"
+OCESQL  &  "ARSON',700,'2020-03-03')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(024) VALUE "SELECT COUNT(*) FROM EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+       PERFORM SETUP-DB.
+
+      *    COUNT EMP ROWS ON THE LIVE (DEFAULT) CONNECTION
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE LIVECNT CURSOR FOR SELECT COUNT(*) FROM EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_LIVECNT" & x"00"
+OCESQL          BY REFERENCE SQ0004
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_LIVECNT" & x"00"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LIVE-EMP-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_LIVECNT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      *    A FAILED COUNT ON EITHER SIDE LEAVES LIVE-EMP-COUNT/
+      *    ARCH-EMP-COUNT AT THEIR VALUE ZERO INITIALIZERS - WITHOUT
+      *    THIS CHECK THE COMPARISON BELOW WOULD READ 0 = 0 AS A CLEAN
+      *    RECONCILIATION INSTEAD OF REPORTING THE REAL FAILURE.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "*** SQL ERROR ON LIVE EMP COUNT: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_LIVECNT" & x"00"
+OCESQL     END-CALL.
+
+      *    COUNT EMP ROWS ON THE NAMED "ARCH" CONNECTION
+OCESQL*    EXEC SQL AT ARCH
+OCESQL*        DECLARE ARCHCNT CURSOR FOR SELECT COUNT(*) FROM EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclareAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_ARCHCNT" & x"00"
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_ARCHCNT" & x"00"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ARCH-EMP-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_ARCHCNT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "*** SQL ERROR ON ARCHIVE EMP COUNT: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_ARCHCNT" & x"00"
+OCESQL     END-CALL.
+
+           IF LIVE-EMP-COUNT = ARCH-EMP-COUNT
+               DISPLAY "RECONCILED: LIVE AND ARCHIVE BOTH HAVE "
+                       LIVE-EMP-COUNT " EMP ROWS"
+           ELSE
+               DISPLAY "*** RECONCILIATION MISMATCH ***"
+               DISPLAY "LIVE EMP COUNT:    " LIVE-EMP-COUNT
+               DISPLAY "ARCHIVE EMP COUNT: " ARCH-EMP-COUNT
+           END-IF.
+
+       PERFORM CLEANUP-DB.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    LIVE DATABASE - THE DEFAULT CONNECTION
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      *    ARCHIVE DATABASE - HELD OPEN ALONGSIDE THE LIVE CONNECTION
+           ACCEPT ARCH-DBNAME   FROM ENVIRONMENT "OCESQL_ARCH_DBNAME".
+           IF ARCH-DBNAME = SPACE
+               MOVE  "archivedb@localhost:5432" TO ARCH-DBNAME
+           END-IF.
+           ACCEPT ARCH-USERNAME FROM ENVIRONMENT "OCESQL_ARCH_USERNAME".
+           IF ARCH-USERNAME = SPACE
+               MOVE  "main_user" TO ARCH-USERNAME
+           END-IF.
+           ACCEPT ARCH-PASSWD   FROM ENVIRONMENT "OCESQL_ARCH_PASSWD".
+           IF ARCH-PASSWD = SPACE
+               MOVE  "password" TO ARCH-PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :ARCH-USERNAME IDENTIFIED BY :ARCH-PASSWD
+OCESQL*            USING :ARCH-DBNAME AS ARCH
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnectAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE ARCH-USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE ARCH-PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE ARCH-DBNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+
+      *    THIS PROGRAM ONLY RECONCILES - IT STILL NEEDS EMP TO EXIST
+      *    WITH MATCHING ROWS ON BOTH CONNECTIONS TO DO THAT, SO SEED
+      *    BOTH SIDES IDENTICALLY HERE THE SAME WAY basic.dir/04
+      *    SEEDS ITS OWN STANDALONE COPY OF EMP.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (1,'ADAMS',500,'2018-01-10'),
+OCESQL*            (2,'BAKER',600,'2019-02-02'),
+OCESQL*            (3,'CARSON',700,'2020-03-03')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL AT ARCH
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExecAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL AT ARCH
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExecAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL AT ARCH
+OCESQL*        INSERT INTO EMP VALUES (1,'ADAMS',500,'2018-01-10'),
+OCESQL*            (2,'BAKER',600,'2019-02-02'),
+OCESQL*            (3,'CARSON',700,'2020-03-03')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExecAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL AT ARCH
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExecAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ARCH
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnectAs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ARCH" & x"00"
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
