@@ -1,7 +1,7 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 SQLCADM1.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -19,6 +19,11 @@
            05 TEST-V  PIC X(5).
 
        01 IDX PIC 9.
+      *    WHEN CALLED AS A STEP IN A JOB STREAM, THE CONTROLLER HAS
+      *    ALREADY OPENED THE CONNECTION - DON'T RECONNECT, AND DON'T
+      *    DROP IT OUT FROM UNDER THE NEXT STEP.
+       01 WS-OWN-CONNECTION    PIC X VALUE "Y".
+           88  I-OWN-CONNECTION VALUE "Y".
 
        01 READ-DATA.
          03  READ-TBL    OCCURS  1.
@@ -66,15 +71,18 @@ OCESQL*
 
        PERFORM SETUP-DB.
 
+      *    SCROLLABLE SO AN OPERATOR REVIEWING THE EXTRACT CAN STEP
+      *    BACK (FETCH PRIOR) OR JUMP TO A SPECIFIC ROW (FETCH
+      *    ABSOLUTE) WITHOUT CLOSING AND REOPENING THE CURSOR.
 OCESQL*EXEC SQL
-OCESQL*  DECLARE C CURSOR FOR
+OCESQL*  DECLARE C SCROLL CURSOR FOR
 OCESQL*    SELECT V
 OCESQL*    FROM TESTTABLE
 OCESQL*    ORDER BY ID
 OCESQL*END-EXEC.
-OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL     CALL "OCESQLCursorDeclareScroll" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
 OCESQL          BY REFERENCE SQ0001
 OCESQL     END-CALL.
 
@@ -83,16 +91,31 @@ OCESQL*  OPEN C
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
 OCESQL     END-CALL.
        PERFORM SHOW-STATUS.
 
+      *    CC IS A PLAIN, NON-SCROLL CURSOR ON THE SAME QUERY AS C - IT
+      *    IS HERE TO SHOW THAT AN ORDINARY CURSOR STILL WORKS
+      *    UNCHANGED ALONGSIDE A SCROLLABLE ONE.
+OCESQL*EXEC SQL
+OCESQL*  DECLARE CC CURSOR FOR
+OCESQL*    SELECT V
+OCESQL*    FROM TESTTABLE
+OCESQL*    ORDER BY ID
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "SQLCADM1_CC" & x"00"
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+
 OCESQL*EXEC SQL
 OCESQL*  OPEN CC
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CC" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_CC" & x"00"
 OCESQL     END-CALL.
        PERFORM SHOW-STATUS.
 
@@ -109,7 +132,46 @@ OCESQL          BY REFERENCE DATA-V
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLCursorFetchOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       PERFORM SHOW-STATUS.
+
+OCESQL*EXEC SQL
+OCESQL*  FETCH ABSOLUTE 3 FROM C INTO :DATA-V
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DATA-V
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchAbsolute" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
+OCESQL          BY VALUE 3
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       PERFORM SHOW-STATUS.
+
+OCESQL*EXEC SQL
+OCESQL*  FETCH PRIOR FROM C INTO :DATA-V
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DATA-V
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchPrior" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
@@ -128,7 +190,7 @@ OCESQL          BY REFERENCE DATA-V
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLCursorFetchOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CC" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_CC" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
@@ -139,7 +201,7 @@ OCESQL*  CLOSE C
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorClose"  USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_C" & x"00"
 OCESQL     END-CALL
 OCESQL    .
        PERFORM SHOW-STATUS.
@@ -149,38 +211,62 @@ OCESQL*  CLOSE CC
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorClose"  USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CC" & x"00"
+OCESQL          BY REFERENCE "SQLCADM1_CC" & x"00"
 OCESQL     END-CALL
 OCESQL    .
        PERFORM SHOW-STATUS.
 
        PERFORM CLEANUP-DB.
 
-       STOP RUN.
+       MOVE ZERO TO RETURN-CODE.
+       GOBACK.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-           MOVE  "testdb@localhost:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
-
-OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLConnect" USING
+      *    IF A CALLER (E.G. THE JOB-STREAM CONTROLLER) HAS ALREADY
+      *    CONNECTED, REUSE THAT CONNECTION INSTEAD OF OPENING A NEW
+      *    ONE - AND LEAVE IT FOR THE CALLER TO DISCONNECT.
+OCESQL     CALL "OCESQLCheckConnection" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE USERNAME
-OCESQL          BY VALUE 30
-OCESQL          BY REFERENCE PASSWD
-OCESQL          BY VALUE 10
-OCESQL          BY REFERENCE DBNAME
-OCESQL          BY VALUE 30
 OCESQL     END-CALL.
+           IF SQLCODE = ZERO
+               MOVE "N" TO WS-OWN-CONNECTION
+           ELSE
+               MOVE "Y" TO WS-OWN-CONNECTION
+
+      *        CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD
+      *        ROTATION OR AN ENVIRONMENT CUTOVER DOESN'T NEED A
+      *        RECOMPILE. THE LITERALS BELOW ONLY COVER A DEVELOPER
+      *        WORKSTATION THAT HAS NOT SET THE OCESQL_* VARIABLES.
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               IF DBNAME = SPACE
+                   MOVE  "testdb@localhost:5432" TO DBNAME
+               END-IF
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               IF USERNAME = SPACE
+                   MOVE  "main_user" TO USERNAME
+               END-IF
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               IF PASSWD = SPACE
+                   MOVE  "password" TO PASSWD
+               END-IF
+
+OCESQL*            EXEC SQL
+OCESQL*                CONNECT :USERNAME IDENTIFIED BY :PASSWD
+OCESQL*                    USING :DBNAME
+OCESQL*            END-EXEC
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE USERNAME
+OCESQL              BY VALUE 30
+OCESQL              BY REFERENCE PASSWD
+OCESQL              BY VALUE 10
+OCESQL              BY REFERENCE DBNAME
+OCESQL              BY VALUE 30
+OCESQL         END-CALL
+           END-IF.
 
 OCESQL*    EXEC SQL
 OCESQL*        DROP TABLE IF EXISTS TESTTABLE
@@ -237,12 +323,17 @@ OCESQL     END-CALL
        CLEANUP-DB.
       ******************************************************************
 
-OCESQL*    EXEC SQL
-OCESQL*        DISCONNECT ALL
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLDisconnect" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL     END-CALL.
+      *    ONLY DISCONNECT IF THIS PROGRAM OPENED THE CONNECTION - IF
+      *    IT'S RUNNING AS A STEP IN A JOB STREAM, THE CALLER OWNS IT
+      *    AND THE NEXT STEP STILL NEEDS IT OPEN.
+           IF I-OWN-CONNECTION
+OCESQL*        EXEC SQL
+OCESQL*            DISCONNECT ALL
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLDisconnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL         END-CALL
+           END-IF.
 
       ******************************************************************
        SHOW-STATUS.
@@ -250,5 +341,19 @@ OCESQL     END-CALL.
            DISPLAY SQLCODE.
            DISPLAY SQLSTATE.
 
+      *    SHOW-STATUS IS CALLED AFTER EVERY DECLARE/OPEN/FETCH/CLOSE
+      *    BELOW - CATCH A REAL ERROR HERE INSTEAD OF LETTING MAIN-RTN
+      *    PLOW ON THROUGH THE REST OF THE CURSOR SEQUENCE AND REPORT
+      *    SUCCESS REGARDLESS, THE SAME CHECK basic.dir/03'S
+      *    FETCH-EMP-ROW ALREADY MAKES.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "*** SQL ERROR: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
 
 
