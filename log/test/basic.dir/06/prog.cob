@@ -0,0 +1,276 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMP-UNLOAD-FILE ASSIGN TO "EMPUNLOAD.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-UNLOAD-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  EMP-UNLOAD-FILE.
+       01  EMP-UNLOAD-REC.
+           03  UNLOAD-EMP-NO          PIC 9(04).
+           03  UNLOAD-EMP-NAME        PIC X(20).
+           03  UNLOAD-EMP-SALARY      PIC 9(04).
+           03  UNLOAD-EMP-SALARY-NULL PIC X(01).
+           03  UNLOAD-EMP-HIRE-DATE   PIC X(10).
+
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 WS-EMP-UNLOAD-STATUS     PIC XX.
+       01 WS-UNLOAD-COUNT          PIC 9(08) VALUE ZERO.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+      *    DATE HOST VARIABLES BIND AS "YYYY-MM-DD" TEXT, NOT A COBOL
+      *    DATE-ENCODED NUMERIC - SAME CONVENTION AS basic.dir/03.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+      *    NULL INDICATOR FOR EMP-SALARY: NEGATIVE MEANS THE COLUMN
+      *    CAME BACK SQL NULL RATHER THAN A REAL ZERO.
+       01  EMP-SALARY-IND          PIC S9(04) COMP VALUE ZERO.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+      *    SEED ROWS TO UNLOAD - ONE WITH A NULL SALARY SO THE BACKUP
+      *    ALSO EXERCISES THE NULL-INDICATOR FETCH PATH.
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(111) VALUE "INSERT INTO EMP VALUES (1,'ADAM"
+OCESQL  &  "S',500,'2018-01-10'),(2,'BAKER'"
+OCESQL  &  ",NULL,'2019-02-02'),(3,'CARSON'"
+OCESQL  &  ",700,'2020-03-03')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(017) VALUE "SELECT * FROM EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+      *    TAKE AN OFFLINE BACKUP OF EMP TO A FLAT FILE BEFORE A RISKY
+      *    SCHEMA CHANGE - prog IN basic.dir/07 RELOADS WHAT THIS WRITES.
+           OPEN OUTPUT EMP-UNLOAD-FILE.
+
+       PERFORM SETUP-DB.
+
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE CURSOR1 CURSOR FOR SELECT * FROM EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL          BY REFERENCE SQ0004
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL.
+
+           PERFORM FETCH-EMP-ROW.
+           PERFORM UNTIL SQLCODE = +10
+               MOVE EMP-NO        TO UNLOAD-EMP-NO
+               MOVE EMP-NAME      TO UNLOAD-EMP-NAME
+               MOVE EMP-HIRE-DATE TO UNLOAD-EMP-HIRE-DATE
+               IF EMP-SALARY-IND < ZERO
+                   MOVE ZERO TO UNLOAD-EMP-SALARY
+                   MOVE "Y"  TO UNLOAD-EMP-SALARY-NULL
+               ELSE
+                   MOVE EMP-SALARY TO UNLOAD-EMP-SALARY
+                   MOVE "N"        TO UNLOAD-EMP-SALARY-NULL
+               END-IF
+               WRITE EMP-UNLOAD-REC
+               ADD 1 TO WS-UNLOAD-COUNT
+               PERFORM FETCH-EMP-ROW
+           END-PERFORM.
+
+OCESQL*    EXEC SQL
+OCESQL*        CLOSE CURSOR1
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL.
+
+           DISPLAY "EMP ROWS UNLOADED: " WS-UNLOAD-COUNT.
+
+       PERFORM CLEANUP-DB.
+
+           CLOSE EMP-UNLOAD-FILE.
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    SERVER
+      *    CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD ROTATION
+      *    OR AN ENVIRONMENT CUTOVER DOESN'T NEED A RECOMPILE. THE
+      *    LITERALS BELOW ONLY COVER A DEVELOPER WORKSTATION THAT HAS
+      *    NOT SET THE OCESQL_* VARIABLES.
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      *    THIS PROGRAM OWNS EMP FOR THE LENGTH OF ITS OWN RUN, THE SAME
+      *    WAY THE OTHER EMP-TOUCHING TEST PROGRAMS DO.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (1,'ADAMS',500,'2018-01-10'), ...
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      ******************************************************************
+       FETCH-EMP-ROW.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        FETCH CURSOR1 INTO :EMP-NO, :EMP-NAME,
+OCESQL*            :EMP-SALARY :EMP-SALARY-IND, :EMP-HIRE-DATE
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParamsNullable" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-SALARY-IND
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+      *    A REAL FETCH ERROR (CONNECTION DROP, ETC.) IS NOT "NO MORE
+      *    ROWS" - STOP INSTEAD OF SPINNING FOREVER IN THE CALLER'S
+      *    PERFORM UNTIL SQLCODE = +10.
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR ON FETCH: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+               CLOSE EMP-UNLOAD-FILE
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
