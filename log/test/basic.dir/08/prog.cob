@@ -0,0 +1,115 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 JOBCTL01.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 WS-STEP-RC               PIC S9(08) COMP VALUE ZERO.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+      *    DRIVES THE EMP/TESTTABLE JOB STREAM AS A SINGLE UNIT OF
+      *    WORK - ONE CONNECTION IS OPENED HERE AND HELD FOR ALL THREE
+      *    STEPS, SO EACH STEP'S OCESQLCheckConnection FINDS IT ALREADY
+      *    OPEN (SEE SETUP-DB IN EACH STEP) AND LEAVES IT ALONE.
+           PERFORM SETUP-DB.
+
+           CALL "EMPRPT01" END-CALL.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = ZERO
+               DISPLAY "*** JOB STREAM STOPPED AFTER EMPRPT01, RC="
+                   WS-STEP-RC
+               PERFORM CLEANUP-DB
+               MOVE 101 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           CALL "BULKLD01" END-CALL.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = ZERO
+               DISPLAY "*** JOB STREAM STOPPED AFTER BULKLD01, RC="
+                   WS-STEP-RC
+               PERFORM CLEANUP-DB
+               MOVE 102 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           CALL "SQLCADM1" END-CALL.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = ZERO
+               DISPLAY "*** JOB STREAM STOPPED AFTER SQLCADM1, RC="
+                   WS-STEP-RC
+               PERFORM CLEANUP-DB
+               MOVE 103 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "JOB STREAM COMPLETE - ALL STEPS SUCCEEDED".
+
+           PERFORM CLEANUP-DB.
+
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD
+      *    ROTATION OR AN ENVIRONMENT CUTOVER DOESN'T NEED A
+      *    RECOMPILE. THE LITERALS BELOW ONLY COVER A DEVELOPER
+      *    WORKSTATION THAT HAS NOT SET THE OCESQL_* VARIABLES.
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+
+      *    THE CONTROLLER OWNS THE CONNECTION FOR THE WHOLE JOB
+      *    STREAM, SO IT IS THE ONLY STEP THAT ACTUALLY DISCONNECTS -
+      *    ON A FAILING STEP THIS STILL RUNS SO THE NEXT JOB STREAM
+      *    DOESN'T INHERIT A STALE SESSION.
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
