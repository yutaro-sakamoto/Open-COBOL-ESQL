@@ -1,12 +1,53 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 EMPRPT01.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG ASSIGN TO "SQLERRLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SQL-ERROR-LOG-STATUS.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-REC.
+           03  LOG-TIMESTAMP        PIC X(21).
+           03  FILLER               PIC X(1) VALUE SPACE.
+           03  LOG-PROGRAM-ID       PIC X(8).
+           03  FILLER               PIC X(1) VALUE SPACE.
+           03  LOG-PARAGRAPH        PIC X(20).
+           03  FILLER               PIC X(1) VALUE SPACE.
+           03  LOG-SQLCODE          PIC -(9).
+           03  FILLER               PIC X(1) VALUE SPACE.
+           03  LOG-SQLSTATE         PIC X(5).
+           03  FILLER               PIC X(1) VALUE SPACE.
+           03  LOG-SQLERRMC         PIC X(70).
+
       ******************************************************************
        WORKING-STORAGE             SECTION.
+       01 WS-SQL-ERROR-LOG-STATUS  PIC XX.
+       01 WS-CURRENT-PARAGRAPH     PIC X(20) VALUE SPACE.
+      *    WHEN CALLED AS A STEP IN A JOB STREAM, THE CONTROLLER HAS
+      *    ALREADY OPENED THE CONNECTION - DON'T RECONNECT, AND DON'T
+      *    DROP IT OUT FROM UNDER THE NEXT STEP.
+       01 WS-OWN-CONNECTION        PIC X VALUE "Y".
+           88  I-OWN-CONNECTION    VALUE "Y".
        01 TEST-CASE-COUNT PIC 9999 VALUE 1.
+       01 EMP-TOTAL-SALARY PIC S9(08) VALUE ZERO.
+       01 EMP-REPORT-LINE.
+         03 EMP-REPORT-NO        PIC ZZZ9.
+         03 FILLER               PIC X(2) VALUE SPACE.
+         03 EMP-REPORT-NAME      PIC X(20).
+         03 FILLER               PIC X(2) VALUE SPACE.
+         03 EMP-REPORT-SALARY    PIC ZZZ9.
+         03 EMP-REPORT-SALARY-N  PIC X(6).
+         03 FILLER               PIC X(2) VALUE SPACE.
+         03 EMP-REPORT-HIRE-DATE PIC X(10).
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
@@ -17,6 +58,13 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          03  EMP-NO                PIC S9(04) VALUE ZERO.
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+      *    DATE HOST VARIABLES BIND AS "YYYY-MM-DD" TEXT, NOT A COBOL
+      *    DATE-ENCODED NUMERIC - THIS IS THE CONVENTION FOR EVERY
+      *    DATE/TIMESTAMP COLUMN IN THIS PROGRAM.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+      *    NULL INDICATOR FOR EMP-SALARY: NEGATIVE MEANS THE COLUMN
+      *    CAME BACK SQL NULL RATHER THAN A REAL ZERO.
+       01  EMP-SALARY-IND          PIC S9(04) COMP VALUE ZERO.
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -32,16 +80,24 @@ OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
-OCESQL     02  FILLER PIC X(135) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
 OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
-OCESQL  &  "4, 0), CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO) )".
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
-OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(111) VALUE "INSERT INTO EMP VALUES (1,'ADAM"
+OCESQL  &  "S',500,'2018-01-10'),(2,'BAKER'"
+OCESQL  &  ",NULL,'2019-02-02'),(3,'CARSON'"
+OCESQL  &  ",700,'2020-03-03')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
@@ -49,6 +105,11 @@ OCESQL*
       ******************************************************************
        MAIN-RTN.
 
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF WS-SQL-ERROR-LOG-STATUS NOT = "00"
+               OPEN OUTPUT SQL-ERROR-LOG
+           END-IF.
+
        PERFORM SETUP-DB.
 
 OCESQL*EXEC SQL
@@ -56,7 +117,7 @@ OCESQL*    DECLARE CURSOR1 CURSOR FOR SELECT * FROM EMP
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL          BY REFERENCE "EMPRPT01_CURSOR1" & x"00"
 OCESQL          BY REFERENCE SQ0001
 OCESQL     END-CALL.
 
@@ -66,52 +127,102 @@ OCESQL*    OPEN CURSOR1
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL          BY REFERENCE "EMPRPT01_CURSOR1" & x"00"
 OCESQL     END-CALL.
+       MOVE "OPEN-CURSOR1" TO WS-CURRENT-PARAGRAPH.
        PERFORM DISPLAY-TEST-RESULT.
       ******************************************************************
 
+      * Payroll report: fetch every EMP row off CURSOR1 ****************
+           MOVE ZERO TO EMP-TOTAL-SALARY.
+           DISPLAY "EMP NO  EMPLOYEE NAME         SALARY  HIRE DATE".
+           PERFORM FETCH-EMP-ROW.
+           PERFORM UNTIL SQLCODE = +10
+               MOVE EMP-NO        TO EMP-REPORT-NO
+               MOVE EMP-NAME      TO EMP-REPORT-NAME
+               MOVE EMP-HIRE-DATE TO EMP-REPORT-HIRE-DATE
+               IF EMP-SALARY-IND < ZERO
+                   DISPLAY EMP-REPORT-NO "  " EMP-REPORT-NAME "  "
+                           "    " "(NULL)" "  "
+                           EMP-REPORT-HIRE-DATE
+               ELSE
+                   MOVE EMP-SALARY TO EMP-REPORT-SALARY
+                   MOVE SPACES     TO EMP-REPORT-SALARY-N
+                   ADD EMP-SALARY TO EMP-TOTAL-SALARY
+                   DISPLAY EMP-REPORT-LINE
+               END-IF
+               PERFORM FETCH-EMP-ROW
+           END-PERFORM.
+           DISPLAY "TOTAL SALARY: " EMP-TOTAL-SALARY.
+      ******************************************************************
+
       * Test case 0002 *************************************************
 OCESQL*EXEC SQL
 OCESQL*    CLOSE CURSOR1
 OCESQL*END-EXEC.
 OCESQL     CALL "OCESQLCursorClose"  USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL          BY REFERENCE "EMPRPT01_CURSOR1" & x"00"
 OCESQL     END-CALL
 OCESQL    .
+       MOVE "CLOSE-CURSOR1" TO WS-CURRENT-PARAGRAPH.
        PERFORM DISPLAY-TEST-RESULT.
       ******************************************************************
 
        PERFORM CLEANUP-DB.
 
+       CLOSE SQL-ERROR-LOG.
       *    END
-           STOP RUN.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-      *    SERVER
-           MOVE  "testdb@localhost:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
-
-OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLConnect" USING
+      *    IF A CALLER (E.G. THE JOB-STREAM CONTROLLER) HAS ALREADY
+      *    CONNECTED, REUSE THAT CONNECTION INSTEAD OF OPENING A NEW
+      *    ONE - AND LEAVE IT FOR THE CALLER TO DISCONNECT.
+OCESQL     CALL "OCESQLCheckConnection" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE USERNAME
-OCESQL          BY VALUE 30
-OCESQL          BY REFERENCE PASSWD
-OCESQL          BY VALUE 10
-OCESQL          BY REFERENCE DBNAME
-OCESQL          BY VALUE 30
 OCESQL     END-CALL.
+           IF SQLCODE = ZERO
+               MOVE "N" TO WS-OWN-CONNECTION
+           ELSE
+               MOVE "Y" TO WS-OWN-CONNECTION
+
+      *        SERVER
+      *        CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD
+      *        ROTATION OR AN ENVIRONMENT CUTOVER DOESN'T NEED A
+      *        RECOMPILE. THE LITERALS BELOW ONLY COVER A DEVELOPER
+      *        WORKSTATION THAT HAS NOT SET THE OCESQL_* VARIABLES.
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               IF DBNAME = SPACE
+                   MOVE  "testdb@localhost:5432" TO DBNAME
+               END-IF
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               IF USERNAME = SPACE
+                   MOVE  "main_user" TO USERNAME
+               END-IF
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               IF PASSWD = SPACE
+                   MOVE  "password" TO PASSWD
+               END-IF
+
+OCESQL*            EXEC SQL
+OCESQL*                CONNECT :USERNAME IDENTIFIED BY :PASSWD
+OCESQL*                    USING :DBNAME
+OCESQL*            END-EXEC
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE USERNAME
+OCESQL              BY VALUE 30
+OCESQL              BY REFERENCE PASSWD
+OCESQL              BY VALUE 10
+OCESQL              BY REFERENCE DBNAME
+OCESQL              BY VALUE 30
+OCESQL         END-CALL
+           END-IF.
 
 OCESQL*    EXEC SQL
 OCESQL*        DROP TABLE IF EXISTS EMP
@@ -124,15 +235,29 @@ OCESQL     END-CALL.
 OCESQL*    EXEC SQL
 OCESQL*         CREATE TABLE EMP
 OCESQL*         (
-OCESQL*             EMP_NO     NUMERIC(4,0) NOT NULL,
-OCESQL*             EMP_NAME   CHAR(20),
-OCESQL*             EMP_SALARY NUMERIC(4,0),
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
 OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
 OCESQL*         )
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+      *    SEED EMP WITH A NULL-SALARY ROW SO THE REPORT LOOP'S
+      *    EMP-SALARY-IND < ZERO BRANCH IS ACTUALLY EXERCISED, NOT
+      *    JUST A NEVER-TAKEN GUARD.
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (1,'ADAMS',500,'2018-01-10'),
+OCESQL*            (2,'BAKER',NULL,'2019-02-02'),
+OCESQL*            (3,'CARSON',700,'2020-03-03')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
 OCESQL     END-CALL.
 
       ******************************************************************
@@ -143,15 +268,65 @@ OCESQL*        DROP TABLE IF EXISTS EMP
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0004
+OCESQL          BY REFERENCE SQ0005
 OCESQL     END-CALL.
 
+      *    ONLY DISCONNECT IF THIS PROGRAM OPENED THE CONNECTION - IF
+      *    IT'S RUNNING AS A STEP IN A JOB STREAM, THE CALLER OWNS IT
+      *    AND THE NEXT STEP STILL NEEDS IT OPEN.
+           IF I-OWN-CONNECTION
+OCESQL*        EXEC SQL
+OCESQL*            DISCONNECT ALL
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLDisconnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL         END-CALL
+           END-IF.
+
+      ******************************************************************
+       FETCH-EMP-ROW.
+      ******************************************************************
 OCESQL*    EXEC SQL
-OCESQL*        DISCONNECT ALL
+OCESQL*        FETCH CURSOR1 INTO :EMP-NO, :EMP-NAME,
+OCESQL*            :EMP-SALARY :EMP-SALARY-IND, :EMP-HIRE-DATE
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParamsNullable" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-SALARY-IND
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
 OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "EMPRPT01_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +10
+               MOVE "FETCH-EMP-ROW" TO WS-CURRENT-PARAGRAPH
+               PERFORM DISPLAY-TEST-RESULT
+           END-IF.
 
       ******************************************************************
        DISPLAY-TEST-RESULT.
@@ -193,8 +368,22 @@ OCESQL     END-CALL
                      DISPLAY "ERRCODE: "  SQLSTATE
                      DISPLAY SQLERRMC
                END-EVALUATE
-               STOP RUN.
+               PERFORM WRITE-SQL-ERROR-LOG-REC
+               CLOSE SQL-ERROR-LOG
+               MOVE 1 TO RETURN-CODE
+               GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+       WRITE-SQL-ERROR-LOG-REC.
       ******************************************************************
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+           MOVE "EMPRPT01"            TO LOG-PROGRAM-ID.
+           MOVE WS-CURRENT-PARAGRAPH  TO LOG-PARAGRAPH.
+           MOVE SQLCODE               TO LOG-SQLCODE.
+           MOVE SQLSTATE              TO LOG-SQLSTATE.
+           MOVE SQLERRMC              TO LOG-SQLERRMC.
+           WRITE SQL-ERROR-LOG-REC.
 
 
 
