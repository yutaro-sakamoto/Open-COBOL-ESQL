@@ -0,0 +1,369 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 TEST-CASE-COUNT PIC 9999 VALUE 1.
+
+       01  TRAN-DATA.
+         03  FILLER PIC X(40) VALUE
+             "A0006JONES               0800N2020-03-16".
+         03  FILLER PIC X(40) VALUE
+             "A0001SMITH               0500N2019-07-01".
+         03  FILLER PIC X(40) VALUE
+             "C0002                    1200N          ".
+         03  FILLER PIC X(40) VALUE
+             "D0003                    0000N          ".
+         03  FILLER PIC X(40) VALUE
+             "A0007ALLEN               0000Y2021-11-29".
+      *    RE-ADDS EMP NO 0006, ALREADY ADDED BY THE FIRST TRANSACTION -
+      *    EXERCISES THE DUPLICATE-KEY REJECTION BRANCH IN ADD-EMP.
+         03  FILLER PIC X(40) VALUE
+             "A0006SMITH II            0900N2022-01-01".
+
+       01  TRAN-DATA-R REDEFINES TRAN-DATA.
+         03  TRAN-TBL OCCURS 6.
+           05  TRAN-CODE             PIC X(1).
+           05  TRAN-EMP-NO           PIC 9(4).
+           05  TRAN-EMP-NAME         PIC X(20).
+           05  TRAN-EMP-SALARY       PIC 9(4).
+           05  TRAN-EMP-SALARY-NULL  PIC X(1).
+           05  TRAN-EMP-HIRE-DATE    PIC X(10).
+
+       01  TRAN-IDX              PIC S9(02).
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+      *    DATE HOST VARIABLES BIND AS "YYYY-MM-DD" TEXT, NOT A COBOL
+      *    DATE-ENCODED NUMERIC - SAME CONVENTION AS basic.dir/03.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+      *    NULL INDICATOR FOR EMP-SALARY: NEGATIVE MEANS THE COLUMN IS
+      *    SQL NULL (SALARY NOT YET SET) RATHER THAN A REAL ZERO.
+       01  EMP-SALARY-IND          PIC S9(04) COMP VALUE ZERO.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+      *    SEED ROWS SO CHANGE-EMP/DELETE-EMP HAVE AN EMP_NO TO TARGET -
+      *    THIS BATCH ONLY EVER ADDS NEW HIRES, IT NEVER CREATES THE
+      *    ROWS A "C" OR "D" TRANSACTION IS FEEDING ON.
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(052) VALUE "INSERT INTO EMP VALUES (2, 'DOE"
+OCESQL  &  "', 900, '2020-01-01')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(054) VALUE "INSERT INTO EMP VALUES (3, 'BAK"
+OCESQL  &  "ER', 700, '2021-05-01')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(041) VALUE "INSERT INTO EMP VALUES ( $1, $"
+OCESQL  &  "2, $3, $4 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(063) VALUE "UPDATE EMP SET EMP_NAME = $1, "
+OCESQL  &  "EMP_SALARY = $2 WHERE EMP_NO = $3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
+OCESQL     02  FILLER PIC X(033) VALUE "DELETE FROM EMP WHERE EMP_NO ="
+OCESQL  &  " $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0009.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+       PERFORM SETUP-DB.
+
+           PERFORM VARYING TRAN-IDX FROM 1 BY 1 UNTIL TRAN-IDX > 6
+               MOVE TRAN-EMP-NO(TRAN-IDX)        TO EMP-NO
+               MOVE TRAN-EMP-NAME(TRAN-IDX)      TO EMP-NAME
+               MOVE TRAN-EMP-SALARY(TRAN-IDX)    TO EMP-SALARY
+               MOVE TRAN-EMP-HIRE-DATE(TRAN-IDX) TO EMP-HIRE-DATE
+               IF TRAN-EMP-SALARY-NULL(TRAN-IDX) = "Y"
+                   MOVE -1 TO EMP-SALARY-IND
+               ELSE
+                   MOVE ZERO TO EMP-SALARY-IND
+               END-IF
+               EVALUATE TRAN-CODE(TRAN-IDX)
+                   WHEN "A"
+                       PERFORM ADD-EMP
+                   WHEN "C"
+                       PERFORM CHANGE-EMP
+                   WHEN "D"
+                       PERFORM DELETE-EMP
+                   WHEN OTHER
+                       DISPLAY "*** INVALID TRANSACTION CODE: "
+                               TRAN-CODE(TRAN-IDX)
+               END-EVALUATE
+           END-PERFORM.
+
+       PERFORM CLEANUP-DB.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    SERVER
+      *    CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD ROTATION
+      *    OR AN ENVIRONMENT CUTOVER DOESN'T NEED A RECOMPILE. THE
+      *    LITERALS BELOW ONLY COVER A DEVELOPER WORKSTATION THAT HAS
+      *    NOT SET THE OCESQL_* VARIABLES.
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      *    THIS BATCH OWNS EMP FOR THE LENGTH OF ITS OWN RUN, THE SAME
+      *    WAY EVERY OTHER EMP-TOUCHING TEST PROGRAM DOES - CREATE IT
+      *    HERE RATHER THAN ASSUMING A PRIOR PROGRAM LEFT IT BEHIND.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (2, 'DOE', 900, '2020-01-01')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (3, 'BAKER', 700, '2021-05-01')
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0009
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      ******************************************************************
+       ADD-EMP.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (:EMP-NO, :EMP-NAME,
+OCESQL*            :EMP-SALARY :EMP-SALARY-IND, :EMP-HIRE-DATE)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParamsNullable" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-SALARY-IND
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = -30 AND SQLSTATE = "23505"
+               DISPLAY "*** DUPLICATE EMPLOYEE NUMBER: " EMP-NO
+                       " - ADD REJECTED"
+           ELSE
+               PERFORM DISPLAY-TRAN-RESULT
+           END-IF.
+
+      ******************************************************************
+       CHANGE-EMP.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        UPDATE EMP SET EMP_NAME = :EMP-NAME,
+OCESQL*               EMP_SALARY = :EMP-SALARY WHERE EMP_NO = :EMP-NO
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL          BY VALUE 3
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           PERFORM DISPLAY-TRAN-RESULT.
+
+      ******************************************************************
+       DELETE-EMP.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DELETE FROM EMP WHERE EMP_NO = :EMP-NO
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0007
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           PERFORM DISPLAY-TRAN-RESULT.
+
+      ******************************************************************
+       DISPLAY-TRAN-RESULT.
+      ******************************************************************
+           IF  SQLCODE = ZERO
+             THEN
+               DISPLAY "<log> test case " TEST-CASE-COUNT ": success"
+               ADD 1 TO TEST-CASE-COUNT
+             ELSE
+               DISPLAY "*** SQL ERROR ***"
+               DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING
+               EVALUATE SQLCODE
+                  WHEN  -01
+                     DISPLAY "Connection falied"
+                  WHEN  -20
+                     DISPLAY "Internal error"
+                  WHEN  -30
+                     DISPLAY "PostgreSQL error"
+                     DISPLAY "ERRCODE: "  SQLSTATE
+                     DISPLAY SQLERRMC
+                  WHEN  OTHER
+                     DISPLAY "Undefined error"
+                     DISPLAY "ERRCODE: "  SQLSTATE
+                     DISPLAY SQLERRMC
+               END-EVALUATE
+           END-IF.
