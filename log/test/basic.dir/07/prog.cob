@@ -0,0 +1,245 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMP-UNLOAD-FILE ASSIGN TO "EMPUNLOAD.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-UNLOAD-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  EMP-UNLOAD-FILE.
+       01  EMP-UNLOAD-REC.
+           03  UNLOAD-EMP-NO          PIC 9(04).
+           03  UNLOAD-EMP-NAME        PIC X(20).
+           03  UNLOAD-EMP-SALARY      PIC 9(04).
+           03  UNLOAD-EMP-SALARY-NULL PIC X(01).
+           03  UNLOAD-EMP-HIRE-DATE   PIC X(10).
+
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 WS-EMP-UNLOAD-STATUS     PIC XX.
+       01 WS-RELOAD-COUNT          PIC 9(08) VALUE ZERO.
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88  END-OF-UNLOAD-FILE  VALUE "Y".
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+      *    DATE HOST VARIABLES BIND AS "YYYY-MM-DD" TEXT, NOT A COBOL
+      *    DATE-ENCODED NUMERIC - SAME CONVENTION AS basic.dir/03.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+      *    NULL INDICATOR FOR EMP-SALARY: NEGATIVE MEANS THE COLUMN
+      *    IS RESTORED AS SQL NULL RATHER THAN A REAL ZERO.
+       01  EMP-SALARY-IND          PIC S9(04) COMP VALUE ZERO.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(041) VALUE "INSERT INTO EMP VALUES ( $1, $"
+OCESQL  &  "2, $3, $4 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+      *    RESTORE EMP FROM THE FLAT FILE WRITTEN BY the EMP unload
+      *    utility - SETUP-DB RE-CREATES THE TABLE EMPTY BEFORE THE
+      *    RELOAD LOOP BELOW POPULATES IT.
+           OPEN INPUT EMP-UNLOAD-FILE.
+           IF WS-EMP-UNLOAD-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPUNLOAD.DAT, FILE STATUS: "
+                   WS-EMP-UNLOAD-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PERFORM SETUP-DB.
+
+           PERFORM READ-EMP-UNLOAD-REC.
+           PERFORM UNTIL END-OF-UNLOAD-FILE
+               MOVE UNLOAD-EMP-NO        TO EMP-NO
+               MOVE UNLOAD-EMP-NAME      TO EMP-NAME
+               MOVE UNLOAD-EMP-HIRE-DATE TO EMP-HIRE-DATE
+               IF UNLOAD-EMP-SALARY-NULL = "Y"
+                   MOVE ZERO TO EMP-SALARY
+                   MOVE -1   TO EMP-SALARY-IND
+               ELSE
+                   MOVE UNLOAD-EMP-SALARY TO EMP-SALARY
+                   MOVE ZERO              TO EMP-SALARY-IND
+               END-IF
+               PERFORM RELOAD-EMP-ROW
+               PERFORM READ-EMP-UNLOAD-REC
+           END-PERFORM.
+
+           DISPLAY "EMP ROWS RELOADED: " WS-RELOAD-COUNT.
+
+       PERFORM CLEANUP-DB.
+
+           CLOSE EMP-UNLOAD-FILE.
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    SERVER
+      *    CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD ROTATION
+      *    OR AN ENVIRONMENT CUTOVER DOESN'T NEED A RECOMPILE. THE
+      *    LITERALS BELOW ONLY COVER A DEVELOPER WORKSTATION THAT HAS
+      *    NOT SET THE OCESQL_* VARIABLES.
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      *    A RESTORE HAS TO LAND ON AN EMPTY, CORRECTLY-SHAPED TABLE -
+      *    RE-CREATE EMP HERE RATHER THAN ASSUMING A PRIOR PROGRAM LEFT
+      *    IT IN THE RIGHT STATE.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+      *    UNLIKE THE OTHER EMP-TOUCHING TEST PROGRAMS, THIS ONE DOES
+      *    NOT DROP EMP HERE - THE WHOLE POINT OF A RESTORE IS THAT THE
+      *    DATA IS STILL THERE ONCE THE PROGRAM ENDS.
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      ******************************************************************
+       READ-EMP-UNLOAD-REC.
+      ******************************************************************
+           READ EMP-UNLOAD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      ******************************************************************
+       RELOAD-EMP-ROW.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (:EMP-NO, :EMP-NAME,
+OCESQL*            :EMP-SALARY :EMP-SALARY-IND, :EMP-HIRE-DATE)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParamsNullable" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-SALARY-IND
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-RELOAD-COUNT
+           ELSE
+               DISPLAY "*** SQL ERROR ON RELOAD OF EMP NO " EMP-NO
+               DISPLAY "SQLCODE: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+           END-IF.
