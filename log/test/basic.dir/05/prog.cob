@@ -0,0 +1,377 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "EMPRESTART.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           03  RESTART-EMP-NO      PIC 9(04).
+
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 TEST-CASE-COUNT PIC 9999 VALUE 1.
+       01 WS-RESTART-FILE-STATUS   PIC XX.
+       01 WS-RESUMING              PIC X VALUE "N".
+           88  IS-RESUMING         VALUE "Y".
+       01 WS-FETCH-COUNT           PIC 9(08) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(04) VALUE 5.
+       01 EMP-TOTAL-SALARY         PIC S9(08) VALUE ZERO.
+       01 WS-RESUME-KEY            PIC S9(04) VALUE ZERO.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+      *    DATE HOST VARIABLES BIND AS "YYYY-MM-DD" TEXT, NOT A COBOL
+      *    DATE-ENCODED NUMERIC - SAME CONVENTION AS basic.dir/03.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+      *    NULL INDICATOR FOR EMP-SALARY: NEGATIVE MEANS THE FETCHED
+      *    COLUMN IS SQL NULL RATHER THAN A REAL ZERO.
+       01  EMP-SALARY-IND          PIC S9(04) COMP VALUE ZERO.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(155) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
+OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
+OCESQL  &  "4, 0), EMP_HIRE_DATE DATE, CONSTRAINT IEMP_0 PRIMARY KEY ("
+OCESQL  &  "EMP_NO) )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+      *    SEED ROWS TO FETCH - ENOUGH TO CROSS THE CHECKPOINT INTERVAL
+      *    AT LEAST ONCE SO A RESTART FROM A CHECKPOINTED KEY IS
+      *    ACTUALLY EXERCISABLE.
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(229) VALUE "INSERT INTO EMP VALUES (1,'ADAM"
+OCESQL  &  "S',500,'2018-01-10'),(2,'BAKER'"
+OCESQL  &  ",600,'2018-02-11'),(3,'CARSON',"
+OCESQL  &  "700,'2018-03-12'),(4,'DAVIS',80"
+OCESQL  &  "0,'2018-04-13'),(5,'EVANS',900,"
+OCESQL  &  "'2018-05-14'),(6,'FOSTER',1000,"
+OCESQL  &  "'2018-06-15'),(7,'GRANT',1100,'"
+OCESQL  &  "2018-07-16')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(033) VALUE "SELECT * FROM EMP ORDER BY EMP"
+OCESQL  &  "_NO".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(051) VALUE "SELECT * FROM EMP WHERE EMP_NO"
+OCESQL  &  " > $1 ORDER BY EMP_NO".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
+OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+       PERFORM SETUP-DB.
+       PERFORM READ-RESTART-CHECKPOINT.
+       PERFORM DECLARE-AND-OPEN-CURSOR.
+       PERFORM PROCESS-EMP-CURSOR.
+
+      *    The whole EMP table was processed without an abend - the
+      *    restart file no longer needs to remember a resume point.
+           PERFORM CLEAR-RESTART-CHECKPOINT.
+
+      *    DEMONSTRATE THE RESTART-FROM-CHECKPOINT PATH ITSELF: SIMULATE
+      *    A PRIOR RUN THAT ABENDED RIGHT AFTER CHECKPOINTING EMP NO 3 BY
+      *    WRITING A STALE RESTART FILE, THEN RUNNING THE SAME CURSOR
+      *    LOGIC A SECOND TIME SO DECLARE-AND-OPEN-CURSOR'S IS-RESUMING
+      *    BRANCH (THE OCESQLCursorDeclareParams RESUME CURSOR) IS
+      *    ACTUALLY TAKEN AT LEAST ONCE, NOT JUST PRESENT IN THE CODE.
+           MOVE 3 TO RESTART-EMP-NO.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+
+       PERFORM READ-RESTART-CHECKPOINT.
+       PERFORM DECLARE-AND-OPEN-CURSOR.
+       PERFORM PROCESS-EMP-CURSOR.
+
+           PERFORM CLEAR-RESTART-CHECKPOINT.
+
+       PERFORM CLEANUP-DB.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       PROCESS-EMP-CURSOR.
+      ******************************************************************
+           MOVE ZERO TO EMP-TOTAL-SALARY.
+           PERFORM FETCH-EMP-ROW.
+           PERFORM UNTIL SQLCODE = +10
+               IF EMP-SALARY-IND < ZERO
+                   MOVE ZERO TO EMP-SALARY
+                   DISPLAY EMP-NO " " EMP-NAME " (NULL) "
+                           EMP-HIRE-DATE
+               ELSE
+                   DISPLAY EMP-NO " " EMP-NAME " " EMP-SALARY " "
+                           EMP-HIRE-DATE
+               END-IF
+               ADD EMP-SALARY TO EMP-TOTAL-SALARY
+               ADD 1 TO WS-FETCH-COUNT
+               IF FUNCTION MOD(WS-FETCH-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = ZERO
+                   PERFORM WRITE-RESTART-CHECKPOINT
+               END-IF
+               PERFORM FETCH-EMP-ROW
+           END-PERFORM.
+           DISPLAY "TOTAL SALARY: " EMP-TOTAL-SALARY.
+
+OCESQL*    EXEC SQL
+OCESQL*        CLOSE CURSOR1
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+      *    SERVER
+      *    CREDENTIALS COME FROM THE ENVIRONMENT SO A PASSWORD ROTATION
+      *    OR AN ENVIRONMENT CUTOVER DOESN'T NEED A RECOMPILE. THE
+      *    LITERALS BELOW ONLY COVER A DEVELOPER WORKSTATION THAT HAS
+      *    NOT SET THE OCESQL_* VARIABLES.
+           ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME".
+           IF DBNAME = SPACE
+               MOVE  "testdb@localhost:5432" TO DBNAME
+           END-IF.
+           ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME".
+           IF USERNAME = SPACE
+               MOVE  "main_user" TO USERNAME
+           END-IF.
+           ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD".
+           IF PASSWD = SPACE
+               MOVE  "password" TO PASSWD
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+
+      *    THIS PROGRAM OWNS EMP FOR THE LENGTH OF ITS OWN RUN, THE SAME
+      *    WAY THE OTHER EMP-TOUCHING TEST PROGRAMS DO.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO        NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME      CHAR(20),
+OCESQL*             EMP_SALARY    NUMERIC(4,0),
+OCESQL*             EMP_HIRE_DATE DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        INSERT INTO EMP VALUES (1,'ADAMS',500,'2018-01-10'), ...
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0007
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      ******************************************************************
+       READ-RESTART-CHECKPOINT.
+      ******************************************************************
+      *    If a prior run checkpointed a key before it abended, resume
+      *    the FETCH loop just past that key instead of from the top.
+           MOVE "N" TO WS-RESUMING.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       MOVE "N" TO WS-RESUMING
+                   NOT AT END
+                       MOVE RESTART-EMP-NO TO WS-RESUME-KEY
+                       MOVE "Y" TO WS-RESUMING
+               END-READ
+           END-IF.
+           CLOSE RESTART-FILE.
+
+      ******************************************************************
+       DECLARE-AND-OPEN-CURSOR.
+      ******************************************************************
+           IF IS-RESUMING
+OCESQL*        EXEC SQL
+OCESQL*            DECLARE CURSOR1 CURSOR FOR
+OCESQL*                SELECT * FROM EMP WHERE EMP_NO > :WS-RESUME-KEY
+OCESQL*                ORDER BY EMP_NO
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 3
+OCESQL              BY VALUE 4
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE WS-RESUME-KEY
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLCursorDeclareParams" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL              BY REFERENCE SQ0005
+OCESQL              BY VALUE 1
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               DISPLAY "RESUMING AFTER EMP NO " WS-RESUME-KEY
+           ELSE
+OCESQL*        EXEC SQL
+OCESQL*            DECLARE CURSOR1 CURSOR FOR
+OCESQL*                SELECT * FROM EMP ORDER BY EMP_NO
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLCursorDeclare" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL              BY REFERENCE SQ0004
+OCESQL         END-CALL
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        OPEN CURSOR1
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL.
+
+      ******************************************************************
+       FETCH-EMP-ROW.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        FETCH CURSOR1 INTO :EMP-NO, :EMP-NAME,
+OCESQL*            :EMP-SALARY :EMP-SALARY-IND, :EMP-HIRE-DATE
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParamsNullable" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-SALARY-IND
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CURSOR1" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+      *    A REAL FETCH ERROR (CONNECTION DROP, ETC.) IS NOT "NO MORE
+      *    ROWS" - STOP INSTEAD OF SPINNING FOREVER IN THE CALLER'S
+      *    PERFORM UNTIL SQLCODE = +10.
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR ON FETCH: " SQLCODE
+               DISPLAY "ERRCODE: " SQLSTATE
+               DISPLAY SQLERRMC
+               PERFORM CLEANUP-DB
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      ******************************************************************
+       WRITE-RESTART-CHECKPOINT.
+      ******************************************************************
+           MOVE EMP-NO TO RESTART-EMP-NO.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+
+      ******************************************************************
+       CLEAR-RESTART-CHECKPOINT.
+      ******************************************************************
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
